@@ -0,0 +1,18 @@
+*> ==============================
+*>  取引台帳レコード（LEDGERREC）
+*>  ORE/REFINE/SELL/UPGRADE-WEAPON/UPGRADE-ARMOR の
+*>  CALL 前後の残高を記録する
+*> ==============================
+01 LEDGER-RECORD.
+    05 LDG-PROGRAM-NAME     PIC X(14).
+    05 LDG-GAME-DAY         PIC 9(4).
+    05 LDG-MONEY-BEFORE     PIC 9(6).
+    05 LDG-MONEY-AFTER      PIC 9(6).
+    05 LDG-ORE-BEFORE       PIC 9(5).
+    05 LDG-ORE-AFTER        PIC 9(5).
+    05 LDG-INGOT-BEFORE     PIC 9(5).
+    05 LDG-INGOT-AFTER      PIC 9(5).
+    05 LDG-WEAPON-LV-BEFORE PIC 9.
+    05 LDG-WEAPON-LV-AFTER  PIC 9.
+    05 LDG-ARMOR-LV-BEFORE  PIC 9.
+    05 LDG-ARMOR-LV-AFTER   PIC 9.
