@@ -0,0 +1,17 @@
+*> ==============================
+*>  鍛冶強化コスト表（FORGECOST）
+*>  UPGRADE-WEAPON／UPGRADE-ARMOR／MAINの鍛冶レポートが
+*>  共有するレベル別インゴットコスト定義
+*> ==============================
+01 FORGE-COST-VALUES.
+    05 FILLER PIC 9(4) VALUE 10.
+    05 FILLER PIC 9(4) VALUE 20.
+    05 FILLER PIC 9(4) VALUE 35.
+    05 FILLER PIC 9(4) VALUE 55.
+    05 FILLER PIC 9(4) VALUE 80.
+    05 FILLER PIC 9(4) VALUE 110.
+    05 FILLER PIC 9(4) VALUE 145.
+    05 FILLER PIC 9(4) VALUE 185.
+    05 FILLER PIC 9(4) VALUE 230.
+01 FORGE-COST-TABLE REDEFINES FORGE-COST-VALUES.
+    05 FORGE-COST OCCURS 9 PIC 9(4).
