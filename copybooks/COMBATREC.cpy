@@ -0,0 +1,13 @@
+*> ==============================
+*>  戦闘ログレコード（COMBATREC）
+*>  BATTLE が決着ごとに追記する
+*> ==============================
+01 COMBAT-LOG-RECORD.
+    05 CL-GAME-DAY        PIC 9(4).
+    05 CL-MONSTER-NAME    PIC X(30).
+    05 CL-ROUNDS          PIC 9(3).
+    05 CL-DAMAGE-DEALT    PIC 9(5).
+    05 CL-DAMAGE-TAKEN    PIC 9(5).
+    05 CL-CRITICAL-HITS   PIC 9(3).
+    05 CL-RESULT          PIC 9.
+    05 CL-REWARD-MONEY    PIC 9(4).
