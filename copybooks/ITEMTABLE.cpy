@@ -0,0 +1,8 @@
+*> ==============================
+*>  アイテムマスタ（ITEMTABLE）
+*>  USE-ITEM / SHOP で共有するアイテム定義
+*> ==============================
+01 LK-ITEM-TABLE.
+    05 LK-ITEM-NAME  OCCURS 5 PIC X(30).
+    05 LK-ITEM-PRICE OCCURS 5 PIC 9(4).
+    05 LK-ITEM-HEAL  OCCURS 5 PIC 9(3).
