@@ -0,0 +1,11 @@
+*> ==============================
+*>  モンスターマスタ（MONSTERTABLE）
+*>  ADVENTURE が保持し BATTLE に渡すモンスター定義
+*>  MM-TIER：1＝通常、2＝エリート／ボス
+*> ==============================
+01 LK-MONSTER-TABLE.
+    05 MM-NAME       OCCURS 5 PIC X(30).
+    05 MM-TIER       OCCURS 5 PIC 9.
+    05 MM-BASE-HP    OCCURS 5 PIC 9(4).
+    05 MM-BASE-ATK   OCCURS 5 PIC 9(3).
+    05 MM-BASE-REWARD OCCURS 5 PIC 9(4).
