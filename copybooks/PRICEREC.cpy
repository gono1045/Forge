@@ -0,0 +1,6 @@
+*> ==============================
+*>  インゴット価格履歴レコード（PRICEREC）
+*> ==============================
+01 PRICE-HISTORY-RECORD.
+    05 PH-GAME-DAY     PIC 9(4).
+    05 PH-INGOT-PRICE  PIC 9(4).
