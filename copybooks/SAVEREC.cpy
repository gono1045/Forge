@@ -0,0 +1,14 @@
+*> ==============================
+*>  セーブデータレコード（SAVEREC）
+*> ==============================
+01 SAVE-RECORD.
+    05 SV-MONEY        PIC 9(6).
+    05 SV-ORE-STOCK    PIC 9(5).
+    05 SV-INGOT-STOCK  PIC 9(5).
+    05 SV-GAME-DAY     PIC 9(4).
+    05 SV-INGOT-PRICE  PIC 9(4).
+    05 SV-WEAPON-LV    PIC 9.
+    05 SV-ARMOR-LV     PIC 9.
+    05 SV-PLAYER-ATK   PIC S9(3) SIGN TRAILING SEPARATE.
+    05 SV-PLAYER-DEF   PIC S9(3) SIGN TRAILING SEPARATE.
+    05 SV-ITEM-STOCK   OCCURS 5 PIC 9(3).
