@@ -12,12 +12,27 @@
       PROGRAM ADVENTURE
       PROGRAM SAVEGAME
       PROGRAM LOADGAME
-      PROGRAM SHOP.
+      PROGRAM SHOP
+      PROGRAM REST.
 
   INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+      SELECT TRANSACTION-LEDGER-FILE ASSIGN TO "LEDGER"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS LEDGER-STATUS.
+      SELECT PRICE-HISTORY-FILE ASSIGN TO "PRICEHIST"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS PRICE-HIST-STATUS.
 
   DATA DIVISION.
 
+  FILE SECTION.
+  FD TRANSACTION-LEDGER-FILE.
+  COPY LEDGERREC.
+
+  FD PRICE-HISTORY-FILE.
+  COPY PRICEREC.
+
   WORKING-STORAGE SECTION.
   01 ORE-STOCK      PIC 9(5) VALUE 100.
   01 INGOT-STOCK    PIC 9(5) VALUE 0.
@@ -33,14 +48,58 @@
   01 DAY-PASS       PIC 9 VALUE 0.
   01 MONSTER-HP     PIC S9(4) SIGN TRAILING SEPARATE.
   01 MONSTER-ATK    PIC S9(3).
-  01 DAMAGE         PIC S9(4) SIGN TRAILING SEPARATE. 
+  01 DAMAGE         PIC S9(4) SIGN TRAILING SEPARATE.
   01 BATTLE-COMMAND PIC 9.
   01 DEFENSE-MODE   PIC 9 VALUE 0.
   01 I              PIC 9.
   01 PLAYER-ITEM.
     05 ITEM-STOCK OCCURS 5 PIC 9(3) VALUE 0.
   01 ACTION-FLG     PIC 9 VALUE 0.
+  01 ADVENTURE-RESULT PIC 9 VALUE 0.
   COPY ITEMTABLE.
+  COPY MONSTERTABLE.
+
+  *> ------ チェックポイント（冒険前の自動退避先） ------
+  01 CKPT-MONEY        PIC 9(6).
+  01 CKPT-ORE-STOCK    PIC 9(5).
+  01 CKPT-INGOT-STOCK  PIC 9(5).
+  01 CKPT-WEAPON-LV    PIC 9.
+  01 CKPT-ARMOR-LV     PIC 9.
+  01 CKPT-PLAYER-ITEM.
+    05 CKPT-ITEM-STOCK OCCURS 5 PIC 9(3).
+
+  *> ------ 取引台帳 ------
+  01 LEDGER-STATUS     PIC XX.
+
+  *> ------ 価格履歴・トレンド集計 ------
+  01 PRICE-HIST-STATUS PIC XX.
+  01 PRICE-HIST-EOF    PIC 9 VALUE 0.
+  01 TREND-DAYS        PIC 9(4).
+  01 TREND-COUNT       PIC 9(4) VALUE 0.
+  01 TREND-SAMPLE-COUNT PIC 9(4) VALUE 0.
+  01 TREND-START       PIC S9(5).
+  01 TREND-I           PIC 9(4).
+  01 TREND-MIN         PIC 9(4).
+  01 TREND-MAX         PIC 9(4).
+  01 TREND-SUM         PIC 9(8).
+  01 TREND-AVG         PIC 9(4).
+  01 TREND-TABLE.
+    05 TREND-ENTRY OCCURS 9999.
+      10 TREND-DAY   PIC 9(4).
+      10 TREND-PRICE PIC 9(4).
+
+  *> ------ 日次決算レポート用集計 ------
+  01 DAY-ORE-BOUGHT       PIC 9(5) VALUE 0.
+  01 DAY-INGOT-REFINED    PIC 9(5) VALUE 0.
+  01 DAY-INGOT-SOLD       PIC 9(5) VALUE 0.
+  01 DAY-WEAPON-UPGRADED  PIC 9 VALUE 0.
+  01 DAY-ARMOR-UPGRADED   PIC 9 VALUE 0.
+  01 CLOSED-GAME-DAY      PIC 9(4).
+
+  *> ------ 鍛冶レポート（武器・防具共通の強化コスト表） ------
+  01 FORGE-MAX-LV          PIC 9 VALUE 9.
+  COPY FORGECOST.
+  01 FORGE-I               PIC 99.
 
   PROCEDURE DIVISION.
     *> ====================
@@ -48,9 +107,11 @@
     *> ====================
     MAIN.
       DISPLAY "PROGRAM START"
+      PERFORM INITIALIZE-ITEM-TABLE
+      PERFORM INITIALIZE-MONSTER-TABLE
       PERFORM GAME-LOOP
       STOP RUN.
-    
+
     *> ==============================
     *>  ゲームメインループ
     *> ==============================
@@ -60,7 +121,7 @@
         PERFORM INPUT-COMMAND
         PERFORM EXECUTE-MENU
       END-PERFORM.
-    
+
     *> ==============================
     *>  メニュー表示
     *> ==============================
@@ -79,6 +140,9 @@
         DISPLAY "8：セーブ"
         DISPLAY "9：ロード"
         DISPLAY "10：ショップ"
+        DISPLAY "11：価格トレンド"
+        DISPLAY "12：宿屋で休む"
+        DISPLAY "13：鍛冶レポート"
         DISPLAY "0：終了".
 
     *> ==============================
@@ -91,27 +155,56 @@
       MOVE 0 TO DAY-PASS
       EVALUATE COMMAND
         WHEN "1"
+          MOVE "ORE"           TO LDG-PROGRAM-NAME
+          PERFORM CAPTURE-LEDGER-BEFORE
           CALL "ORE"
           USING MONEY ORE-STOCK
+          PERFORM WRITE-LEDGER-ENTRY
+          COMPUTE DAY-ORE-BOUGHT =
+              DAY-ORE-BOUGHT + (ORE-STOCK - LDG-ORE-BEFORE)
         WHEN "2"
+          MOVE "REFINE"        TO LDG-PROGRAM-NAME
+          PERFORM CAPTURE-LEDGER-BEFORE
           CALL "REFINE"
           USING ORE-STOCK INGOT-STOCK
+          PERFORM WRITE-LEDGER-ENTRY
+          COMPUTE DAY-INGOT-REFINED =
+              DAY-INGOT-REFINED + (INGOT-STOCK - LDG-INGOT-BEFORE)
           MOVE 1 TO DAY-PASS
         WHEN "3"
+          MOVE "SELL"          TO LDG-PROGRAM-NAME
+          PERFORM CAPTURE-LEDGER-BEFORE
           CALL "SELL"
           USING MONEY INGOT-STOCK INGOT-PRICE
+          PERFORM WRITE-LEDGER-ENTRY
+          COMPUTE DAY-INGOT-SOLD =
+              DAY-INGOT-SOLD + (LDG-INGOT-BEFORE - INGOT-STOCK)
         WHEN "4"
+          MOVE "UPGRADE-WEAPON" TO LDG-PROGRAM-NAME
+          PERFORM CAPTURE-LEDGER-BEFORE
           CALL "UPGRADE-WEAPON"
           USING INGOT-STOCK WEAPON-LV PLAYER-ATK
-          MOVE 1 TO DAY-PASS
+          PERFORM WRITE-LEDGER-ENTRY
+          IF WEAPON-LV > LDG-WEAPON-LV-BEFORE
+            ADD 1 TO DAY-WEAPON-UPGRADED
+            MOVE 1 TO DAY-PASS
+          END-IF
         WHEN "5"
+          MOVE "UPGRADE-ARMOR" TO LDG-PROGRAM-NAME
+          PERFORM CAPTURE-LEDGER-BEFORE
           CALL "UPGRADE-ARMOR"
           USING INGOT-STOCK ARMOR-LV PLAYER-DEF
-          MOVE 1 TO DAY-PASS
+          PERFORM WRITE-LEDGER-ENTRY
+          IF ARMOR-LV > LDG-ARMOR-LV-BEFORE
+            ADD 1 TO DAY-ARMOR-UPGRADED
+            MOVE 1 TO DAY-PASS
+          END-IF
         WHEN "6"
           PERFORM SHOW-STATUS
         WHEN "7"
           MOVE 0 TO ACTION-FLG
+          MOVE 0 TO ADVENTURE-RESULT
+          PERFORM CHECKPOINT-BEFORE-ADVENTURE
           CALL "ADVENTURE"
           USING PLAYER-HP
                 PLAYER-ATK
@@ -121,6 +214,15 @@
                 PLAYER-ITEM
                 ACTION-FLG
                 LK-ITEM-TABLE
+                LK-MONSTER-TABLE
+                GAME-DAY
+                WEAPON-LV
+                ARMOR-LV
+                ADVENTURE-RESULT
+          IF ADVENTURE-RESULT = 2
+            PERFORM RESTORE-CHECKPOINT
+            DISPLAY "直前のチェックポイントまで状態を復元しました"
+          END-IF
           IF ACTION-FLG = 1
             MOVE 1 TO DAY-PASS
           END-IF
@@ -151,15 +253,25 @@
         WHEN "10"
           CALL "SHOP"
             USING MONEY PLAYER-HP PLAYER-ITEM LK-ITEM-TABLE
+        WHEN "11"
+          PERFORM SHOW-PRICE-TREND
+        WHEN "12"
+          CALL "REST"
+            USING MONEY PLAYER-HP
+        WHEN "13"
+          PERFORM SHOW-FORGE-REPORT
         WHEN "0"
           DISPLAY "ゲーム終了"
         WHEN OTHER
           DISPLAY "無効なコマンドです"
       END-EVALUATE
-      
+
       IF DAY-PASS = 1
+        MOVE GAME-DAY TO CLOSED-GAME-DAY
+        PERFORM DAY-CLOSE-REPORT
         ADD 1 TO GAME-DAY
         PERFORM UPDATE-PRICE
+        PERFORM RESET-DAY-TOTALS
       END-IF.
 
     *> ==============================
@@ -185,9 +297,275 @@
           DISPLAY "アイテム" I "：" ITEM-STOCK(I)
         END-IF
       END-PERFORM.
-  
+
     *> ==============================
     *>  価格更新
     *> ==============================
     UPDATE-PRICE.
-      COMPUTE INGOT-PRICE = FUNCTION INTEGER(FUNCTION RANDOM * 400) + 300.
+      COMPUTE INGOT-PRICE = FUNCTION INTEGER(FUNCTION RANDOM * 400) + 300
+      PERFORM RECORD-PRICE-HISTORY.
+
+    *> ==============================
+    *>  アイテムマスタの初期化
+    *> ==============================
+    INITIALIZE-ITEM-TABLE.
+      MOVE "ポーション"       TO LK-ITEM-NAME(1)
+      MOVE 50                  TO LK-ITEM-PRICE(1)
+      MOVE 30                  TO LK-ITEM-HEAL(1)
+
+      MOVE "ハイポーション"   TO LK-ITEM-NAME(2)
+      MOVE 150                 TO LK-ITEM-PRICE(2)
+      MOVE 80                  TO LK-ITEM-HEAL(2)
+
+      MOVE "エリクサー"       TO LK-ITEM-NAME(3)
+      MOVE 500                 TO LK-ITEM-PRICE(3)
+      MOVE 999                 TO LK-ITEM-HEAL(3)
+
+      MOVE "きずぐすり"       TO LK-ITEM-NAME(4)
+      MOVE 20                  TO LK-ITEM-PRICE(4)
+      MOVE 10                  TO LK-ITEM-HEAL(4)
+
+      MOVE "毒消し"           TO LK-ITEM-NAME(5)
+      MOVE 30                  TO LK-ITEM-PRICE(5)
+      MOVE 5                   TO LK-ITEM-HEAL(5).
+
+    *> ==============================
+    *>  モンスターマスタの初期化
+    *>  TIER 1：通常、TIER 2：エリート／ボス
+    *> ==============================
+    INITIALIZE-MONSTER-TABLE.
+      MOVE "スライム"     TO MM-NAME(1)
+      MOVE 1               TO MM-TIER(1)
+      MOVE 50              TO MM-BASE-HP(1)
+      MOVE 5               TO MM-BASE-ATK(1)
+      MOVE 100             TO MM-BASE-REWARD(1)
+
+      MOVE "ゴブリン"     TO MM-NAME(2)
+      MOVE 1               TO MM-TIER(2)
+      MOVE 80               TO MM-BASE-HP(2)
+      MOVE 10              TO MM-BASE-ATK(2)
+      MOVE 150             TO MM-BASE-REWARD(2)
+
+      MOVE "オーク"       TO MM-NAME(3)
+      MOVE 1               TO MM-TIER(3)
+      MOVE 120             TO MM-BASE-HP(3)
+      MOVE 15              TO MM-BASE-ATK(3)
+      MOVE 250             TO MM-BASE-REWARD(3)
+
+      MOVE "オーガ（エリート）" TO MM-NAME(4)
+      MOVE 2               TO MM-TIER(4)
+      MOVE 220             TO MM-BASE-HP(4)
+      MOVE 25              TO MM-BASE-ATK(4)
+      MOVE 500             TO MM-BASE-REWARD(4)
+
+      MOVE "ドラゴン（ボス）" TO MM-NAME(5)
+      MOVE 2               TO MM-TIER(5)
+      MOVE 400             TO MM-BASE-HP(5)
+      MOVE 40              TO MM-BASE-ATK(5)
+      MOVE 1000            TO MM-BASE-REWARD(5).
+
+    *> ==============================
+    *>  取引台帳：CALL前の残高を保存
+    *> ==============================
+    CAPTURE-LEDGER-BEFORE.
+      MOVE MONEY       TO LDG-MONEY-BEFORE
+      MOVE ORE-STOCK   TO LDG-ORE-BEFORE
+      MOVE INGOT-STOCK TO LDG-INGOT-BEFORE
+      MOVE WEAPON-LV   TO LDG-WEAPON-LV-BEFORE
+      MOVE ARMOR-LV    TO LDG-ARMOR-LV-BEFORE.
+
+    *> ==============================
+    *>  取引台帳：CALL後の残高を記帳
+    *> ==============================
+    WRITE-LEDGER-ENTRY.
+      MOVE GAME-DAY    TO LDG-GAME-DAY
+      MOVE MONEY       TO LDG-MONEY-AFTER
+      MOVE ORE-STOCK   TO LDG-ORE-AFTER
+      MOVE INGOT-STOCK TO LDG-INGOT-AFTER
+      MOVE WEAPON-LV   TO LDG-WEAPON-LV-AFTER
+      MOVE ARMOR-LV    TO LDG-ARMOR-LV-AFTER
+
+      OPEN EXTEND TRANSACTION-LEDGER-FILE
+      IF LEDGER-STATUS NOT = "00"
+        OPEN OUTPUT TRANSACTION-LEDGER-FILE
+      END-IF
+      WRITE LEDGER-RECORD
+      CLOSE TRANSACTION-LEDGER-FILE.
+
+    *> ==============================
+    *>  価格履歴の追記
+    *> ==============================
+    RECORD-PRICE-HISTORY.
+      MOVE GAME-DAY    TO PH-GAME-DAY
+      MOVE INGOT-PRICE TO PH-INGOT-PRICE
+
+      OPEN EXTEND PRICE-HISTORY-FILE
+      IF PRICE-HIST-STATUS NOT = "00"
+        OPEN OUTPUT PRICE-HISTORY-FILE
+      END-IF
+      WRITE PRICE-HISTORY-RECORD
+      CLOSE PRICE-HISTORY-FILE.
+
+    *> ==============================
+    *>  価格トレンドレポート
+    *>  直近N日の最安値／最高値／平均値を表示する
+    *> ==============================
+    SHOW-PRICE-TREND.
+      DISPLAY "------ インゴット価格トレンド ------"
+      DISPLAY "直近何日分を集計しますか？（0で全期間）"
+      ACCEPT TREND-DAYS
+
+      OPEN INPUT PRICE-HISTORY-FILE
+      IF PRICE-HIST-STATUS NOT = "00"
+        DISPLAY "価格履歴がありません"
+        EXIT PARAGRAPH
+      END-IF
+
+      MOVE 0 TO TREND-COUNT
+      MOVE 0 TO PRICE-HIST-EOF
+      PERFORM UNTIL PRICE-HIST-EOF = 1
+        READ PRICE-HISTORY-FILE
+          AT END
+            MOVE 1 TO PRICE-HIST-EOF
+          NOT AT END
+            ADD 1 TO TREND-COUNT
+            IF TREND-COUNT <= 9999
+              MOVE PH-GAME-DAY    TO TREND-DAY(TREND-COUNT)
+              MOVE PH-INGOT-PRICE TO TREND-PRICE(TREND-COUNT)
+            END-IF
+        END-READ
+      END-PERFORM
+      CLOSE PRICE-HISTORY-FILE
+
+      IF TREND-COUNT = 0
+        DISPLAY "価格履歴がありません"
+        EXIT PARAGRAPH
+      END-IF
+
+      IF TREND-DAYS = 0
+        MOVE 1 TO TREND-START
+      ELSE
+        COMPUTE TREND-START = TREND-COUNT - TREND-DAYS + 1
+        IF TREND-START < 1
+          MOVE 1 TO TREND-START
+        END-IF
+      END-IF
+
+      MOVE 9999 TO TREND-MIN
+      MOVE 0    TO TREND-MAX
+      MOVE 0    TO TREND-SUM
+      MOVE 0    TO TREND-SAMPLE-COUNT
+
+      PERFORM SUM-TREND-RANGE
+
+      COMPUTE TREND-AVG = TREND-SUM / TREND-SAMPLE-COUNT
+
+      DISPLAY "集計日数：" TREND-SAMPLE-COUNT "日"
+      DISPLAY "最安値：" TREND-MIN
+      DISPLAY "最高値：" TREND-MAX
+      DISPLAY "平均値：" TREND-AVG
+      DISPLAY "現在価格：" INGOT-PRICE.
+
+    *> ==============================
+    *>  トレンド集計範囲の走査
+    *> ==============================
+    SUM-TREND-RANGE.
+      PERFORM VARYING TREND-I FROM TREND-START BY 1 UNTIL TREND-I > TREND-COUNT
+        IF TREND-PRICE(TREND-I) < TREND-MIN
+          MOVE TREND-PRICE(TREND-I) TO TREND-MIN
+        END-IF
+        IF TREND-PRICE(TREND-I) > TREND-MAX
+          MOVE TREND-PRICE(TREND-I) TO TREND-MAX
+        END-IF
+        ADD TREND-PRICE(TREND-I) TO TREND-SUM
+        ADD 1 TO TREND-SAMPLE-COUNT
+      END-PERFORM.
+
+    *> ==============================
+    *>  鍛冶レポート
+    *>  武器・防具両トラックのレベル別強化コストを
+    *>  一覧表示する（日数を消費しない閲覧専用メニュー）
+    *> ==============================
+    SHOW-FORGE-REPORT.
+      DISPLAY "------ 鍛冶レポート（武器／防具） ------"
+      DISPLAY "Lv  武器:インゴット  防具:インゴット"
+      PERFORM VARYING FORGE-I FROM 1 UNTIL FORGE-I > FORGE-MAX-LV
+        DISPLAY "Lv" FORGE-I "：武器" FORGE-COST(FORGE-I) "個"
+          " / 防具" FORGE-COST(FORGE-I) "個"
+      END-PERFORM.
+
+    *> ==============================
+    *>  冒険前チェックポイントの取得
+    *> ==============================
+    CHECKPOINT-BEFORE-ADVENTURE.
+      MOVE MONEY       TO CKPT-MONEY
+      MOVE ORE-STOCK   TO CKPT-ORE-STOCK
+      MOVE INGOT-STOCK TO CKPT-INGOT-STOCK
+      MOVE WEAPON-LV   TO CKPT-WEAPON-LV
+      MOVE ARMOR-LV    TO CKPT-ARMOR-LV
+
+      PERFORM VARYING I FROM 1 UNTIL I > 5
+        MOVE ITEM-STOCK(I) TO CKPT-ITEM-STOCK(I)
+      END-PERFORM.
+
+    *> ==============================
+    *>  全滅時：チェックポイントから復元
+    *> ==============================
+    RESTORE-CHECKPOINT.
+      MOVE CKPT-MONEY       TO MONEY
+      MOVE CKPT-ORE-STOCK   TO ORE-STOCK
+      MOVE CKPT-INGOT-STOCK TO INGOT-STOCK
+      MOVE CKPT-WEAPON-LV   TO WEAPON-LV
+      MOVE CKPT-ARMOR-LV    TO ARMOR-LV
+      MOVE 50               TO PLAYER-HP
+
+      PERFORM VARYING I FROM 1 UNTIL I > 5
+        MOVE CKPT-ITEM-STOCK(I) TO ITEM-STOCK(I)
+      END-PERFORM.
+
+    *> ==============================
+    *>  日次決算レポート
+    *>  DAY-PASSが立った日の活動内容をまとめて表示する
+    *> ==============================
+    DAY-CLOSE-REPORT.
+      DISPLAY "============================"
+      DISPLAY " DAY：" CLOSED-GAME-DAY " 決算レポート"
+      DISPLAY "============================"
+      DISPLAY "鉱石購入：" DAY-ORE-BOUGHT
+      DISPLAY "インゴット精錬：" DAY-INGOT-REFINED
+      DISPLAY "インゴット売却：" DAY-INGOT-SOLD
+
+      IF DAY-WEAPON-UPGRADED > 0
+        DISPLAY "武器強化：実施（Lv" WEAPON-LV "）"
+      ELSE
+        DISPLAY "武器強化：なし"
+      END-IF
+
+      IF DAY-ARMOR-UPGRADED > 0
+        DISPLAY "防具強化：実施（Lv" ARMOR-LV "）"
+      ELSE
+        DISPLAY "防具強化：なし"
+      END-IF
+
+      EVALUATE ADVENTURE-RESULT
+        WHEN 1
+          DISPLAY "冒険の結果：勝利"
+        WHEN 2
+          DISPLAY "冒険の結果：全滅（チェックポイントから復元）"
+        WHEN 3
+          DISPLAY "冒険の結果：逃走"
+        WHEN OTHER
+          DISPLAY "冒険の結果：冒険なし"
+      END-EVALUATE
+      DISPLAY "============================".
+
+    *> ==============================
+    *>  日次集計のリセット
+    *> ==============================
+    RESET-DAY-TOTALS.
+      MOVE 0 TO DAY-ORE-BOUGHT
+      MOVE 0 TO DAY-INGOT-REFINED
+      MOVE 0 TO DAY-INGOT-SOLD
+      MOVE 0 TO DAY-WEAPON-UPGRADED
+      MOVE 0 TO DAY-ARMOR-UPGRADED
+      MOVE 0 TO ADVENTURE-RESULT.
