@@ -0,0 +1,78 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. LOADGAME.
+
+  ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+      SELECT SAVE-FILE ASSIGN TO "SAVEDATA"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS SAVE-FILE-STATUS.
+
+  DATA DIVISION.
+
+  FILE SECTION.
+  FD SAVE-FILE.
+  COPY SAVEREC.
+
+  WORKING-STORAGE SECTION.
+  01 SAVE-FILE-STATUS PIC XX.
+  01 I                PIC 9.
+
+  LINKAGE SECTION.
+  01 LK-MONEY        PIC 9(6).
+  01 LK-ORE-STOCK    PIC 9(5).
+  01 LK-INGOT-STOCK  PIC 9(5).
+  01 LK-GAME-DAY     PIC 9(4).
+  01 LK-INGOT-PRICE  PIC 9(4).
+  01 LK-WEAPON-LV    PIC 9.
+  01 LK-ARMOR-LV     PIC 9.
+  01 LK-PLAYER-ATK   PIC S9(3).
+  01 LK-PLAYER-DEF   PIC S9(3).
+  01 LK-ITEM.
+      05 LK-ITEM-STOCK OCCURS 5 PIC 9(3).
+
+  PROCEDURE DIVISION USING
+      LK-MONEY
+      LK-ORE-STOCK
+      LK-INGOT-STOCK
+      LK-GAME-DAY
+      LK-INGOT-PRICE
+      LK-WEAPON-LV
+      LK-ARMOR-LV
+      LK-PLAYER-ATK
+      LK-PLAYER-DEF
+      LK-ITEM.
+
+    OPEN INPUT SAVE-FILE
+
+    IF SAVE-FILE-STATUS NOT = "00"
+      DISPLAY "セーブデータがありません"
+      GOBACK
+    END-IF
+
+    READ SAVE-FILE
+      AT END
+        DISPLAY "セーブデータがありません"
+        CLOSE SAVE-FILE
+        GOBACK
+    END-READ
+
+    MOVE SV-MONEY       TO LK-MONEY
+    MOVE SV-ORE-STOCK   TO LK-ORE-STOCK
+    MOVE SV-INGOT-STOCK TO LK-INGOT-STOCK
+    MOVE SV-GAME-DAY    TO LK-GAME-DAY
+    MOVE SV-INGOT-PRICE TO LK-INGOT-PRICE
+    MOVE SV-WEAPON-LV   TO LK-WEAPON-LV
+    MOVE SV-ARMOR-LV    TO LK-ARMOR-LV
+    MOVE SV-PLAYER-ATK  TO LK-PLAYER-ATK
+    MOVE SV-PLAYER-DEF  TO LK-PLAYER-DEF
+
+    PERFORM VARYING I FROM 1 UNTIL I > 5
+      MOVE SV-ITEM-STOCK(I) TO LK-ITEM-STOCK(I)
+    END-PERFORM
+
+    CLOSE SAVE-FILE
+
+    DISPLAY "ロードしました"
+
+    GOBACK.
