@@ -0,0 +1,64 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. SAVEGAME.
+
+  ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+      SELECT SAVE-FILE ASSIGN TO "SAVEDATA"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+  DATA DIVISION.
+
+  FILE SECTION.
+  FD SAVE-FILE.
+  COPY SAVEREC.
+
+  WORKING-STORAGE SECTION.
+  01 I PIC 9.
+
+  LINKAGE SECTION.
+  01 LK-MONEY        PIC 9(6).
+  01 LK-ORE-STOCK    PIC 9(5).
+  01 LK-INGOT-STOCK  PIC 9(5).
+  01 LK-GAME-DAY     PIC 9(4).
+  01 LK-INGOT-PRICE  PIC 9(4).
+  01 LK-WEAPON-LV    PIC 9.
+  01 LK-ARMOR-LV     PIC 9.
+  01 LK-PLAYER-ATK   PIC S9(3).
+  01 LK-PLAYER-DEF   PIC S9(3).
+  01 LK-ITEM.
+      05 LK-ITEM-STOCK OCCURS 5 PIC 9(3).
+
+  PROCEDURE DIVISION USING
+      LK-MONEY
+      LK-ORE-STOCK
+      LK-INGOT-STOCK
+      LK-GAME-DAY
+      LK-INGOT-PRICE
+      LK-WEAPON-LV
+      LK-ARMOR-LV
+      LK-PLAYER-ATK
+      LK-PLAYER-DEF
+      LK-ITEM.
+
+    MOVE LK-MONEY       TO SV-MONEY
+    MOVE LK-ORE-STOCK   TO SV-ORE-STOCK
+    MOVE LK-INGOT-STOCK TO SV-INGOT-STOCK
+    MOVE LK-GAME-DAY    TO SV-GAME-DAY
+    MOVE LK-INGOT-PRICE TO SV-INGOT-PRICE
+    MOVE LK-WEAPON-LV   TO SV-WEAPON-LV
+    MOVE LK-ARMOR-LV    TO SV-ARMOR-LV
+    MOVE LK-PLAYER-ATK  TO SV-PLAYER-ATK
+    MOVE LK-PLAYER-DEF  TO SV-PLAYER-DEF
+
+    PERFORM VARYING I FROM 1 UNTIL I > 5
+      MOVE LK-ITEM-STOCK(I) TO SV-ITEM-STOCK(I)
+    END-PERFORM
+
+    OPEN OUTPUT SAVE-FILE
+    WRITE SAVE-RECORD
+    CLOSE SAVE-FILE
+
+    DISPLAY "セーブしました"
+
+    GOBACK.
