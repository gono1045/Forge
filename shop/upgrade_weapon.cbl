@@ -0,0 +1,53 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. UPGRADE-WEAPON.
+
+  DATA DIVISION.
+
+  WORKING-STORAGE SECTION.
+  01 MAX-WEAPON-LV  PIC 9 VALUE 9.
+  01 NEXT-LV        PIC 9.
+  01 UPGRADE-COST   PIC 9(4).
+  01 CONFIRM-ANS    PIC X.
+  COPY FORGECOST.
+
+  LINKAGE SECTION.
+  01 LK-INGOT-STOCK  PIC 9(5).
+  01 LK-WEAPON-LV    PIC 9.
+  01 LK-PLAYER-ATK   PIC S9(3).
+
+  PROCEDURE DIVISION USING
+      LK-INGOT-STOCK
+      LK-WEAPON-LV
+      LK-PLAYER-ATK.
+
+    IF LK-WEAPON-LV >= MAX-WEAPON-LV
+      DISPLAY "武器は既に最大レベルです"
+      GOBACK
+    END-IF
+
+    COMPUTE NEXT-LV = LK-WEAPON-LV + 1
+    MOVE FORGE-COST(NEXT-LV) TO UPGRADE-COST
+
+    DISPLAY "現在の武器Lv：" LK-WEAPON-LV
+    DISPLAY "Lv" NEXT-LV "への強化コスト：インゴット" UPGRADE-COST "個"
+    DISPLAY "インゴット在庫：" LK-INGOT-STOCK
+
+    IF LK-INGOT-STOCK < UPGRADE-COST
+      DISPLAY "インゴットが不足しています"
+      GOBACK
+    END-IF
+
+    DISPLAY "強化しますか？(Y/N)"
+    ACCEPT CONFIRM-ANS
+
+    IF CONFIRM-ANS = "Y" OR CONFIRM-ANS = "y"
+      SUBTRACT UPGRADE-COST FROM LK-INGOT-STOCK
+      ADD 1 TO LK-WEAPON-LV
+      ADD 2 TO LK-PLAYER-ATK
+      DISPLAY "武器をLv" LK-WEAPON-LV "に強化しました"
+      DISPLAY "ATK：" LK-PLAYER-ATK
+    ELSE
+      DISPLAY "強化を中止しました"
+    END-IF
+
+    GOBACK.
