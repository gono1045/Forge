@@ -0,0 +1,43 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. ORE.
+
+  DATA DIVISION.
+
+  WORKING-STORAGE SECTION.
+  01 ORE-PRICE      PIC 9(4) VALUE 10.
+  01 BUY-QTY        PIC 9(5).
+  01 TOTAL-COST     PIC 9(7).
+
+  LINKAGE SECTION.
+  01 LK-MONEY      PIC 9(6).
+  01 LK-ORE-STOCK  PIC 9(5).
+
+  PROCEDURE DIVISION USING
+      LK-MONEY
+      LK-ORE-STOCK.
+
+    DISPLAY "------ 鉱石購入 ------"
+    DISPLAY "鉱石単価：" ORE-PRICE
+    DISPLAY "所持金：" LK-MONEY
+    DISPLAY "購入する個数を入力してください（0で中止）"
+    ACCEPT BUY-QTY
+
+    IF BUY-QTY = 0
+      DISPLAY "購入を中止しました"
+      GOBACK
+    END-IF
+
+    COMPUTE TOTAL-COST = ORE-PRICE * BUY-QTY
+
+    IF TOTAL-COST > LK-MONEY
+      DISPLAY "所持金が不足しています"
+      GOBACK
+    END-IF
+
+    SUBTRACT TOTAL-COST FROM LK-MONEY
+    ADD BUY-QTY TO LK-ORE-STOCK
+
+    DISPLAY "鉱石を" BUY-QTY "個購入しました"
+    DISPLAY "所持金：" LK-MONEY
+
+    GOBACK.
