@@ -0,0 +1,59 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. REST.
+
+  DATA DIVISION.
+
+  WORKING-STORAGE SECTION.
+  01 HP-COST-RATE   PIC 9(2) VALUE 2.
+  01 MISSING-HP     PIC 9(4).
+  01 HEAL-QTY       PIC 9(4).
+  01 HEAL-COST      PIC 9(6).
+
+  LINKAGE SECTION.
+  01 LK-MONEY      PIC 9(6).
+  01 LK-PLAYER-HP  PIC S9(4).
+
+  PROCEDURE DIVISION USING
+      LK-MONEY
+      LK-PLAYER-HP.
+
+    DISPLAY "------ 宿屋 ------"
+    DISPLAY "現在のHP：" LK-PLAYER-HP
+    DISPLAY "所持金：" LK-MONEY
+
+    IF LK-PLAYER-HP >= 100
+      DISPLAY "HPは満タンです"
+      GOBACK
+    END-IF
+
+    COMPUTE MISSING-HP = 100 - LK-PLAYER-HP
+    DISPLAY "回復可能な最大HP：" MISSING-HP
+    DISPLAY "回復コスト：HP1につき所持金" HP-COST-RATE
+    DISPLAY "回復したいHP量を入力してください（0で中止）"
+    ACCEPT HEAL-QTY
+
+    IF HEAL-QTY = 0
+      DISPLAY "休むのを中止しました"
+      GOBACK
+    END-IF
+
+    IF HEAL-QTY > MISSING-HP
+      DISPLAY "回復しすぎです。最大" MISSING-HP "まで指定できます"
+      GOBACK
+    END-IF
+
+    COMPUTE HEAL-COST = HEAL-QTY * HP-COST-RATE
+
+    IF HEAL-COST > LK-MONEY
+      DISPLAY "所持金が不足しています"
+      GOBACK
+    END-IF
+
+    SUBTRACT HEAL-COST FROM LK-MONEY
+    ADD HEAL-QTY TO LK-PLAYER-HP
+
+    DISPLAY "HPを" HEAL-QTY "回復しました"
+    DISPLAY "現在のHP：" LK-PLAYER-HP
+    DISPLAY "所持金：" LK-MONEY
+
+    GOBACK.
