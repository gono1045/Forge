@@ -0,0 +1,44 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. REFINE.
+
+  DATA DIVISION.
+
+  WORKING-STORAGE SECTION.
+  01 REFINE-RATIO   PIC 9 VALUE 2.
+  01 REFINE-QTY     PIC 9(5).
+  01 ORE-NEEDED     PIC 9(6).
+
+  LINKAGE SECTION.
+  01 LK-ORE-STOCK    PIC 9(5).
+  01 LK-INGOT-STOCK  PIC 9(5).
+
+  PROCEDURE DIVISION USING
+      LK-ORE-STOCK
+      LK-INGOT-STOCK.
+
+    DISPLAY "------ インゴット精錬 ------"
+    DISPLAY "鉱石" REFINE-RATIO "個でインゴット1個に精錬できます"
+    DISPLAY "鉱石在庫：" LK-ORE-STOCK
+    DISPLAY "精錬するインゴットの個数を入力してください（0で中止）"
+    ACCEPT REFINE-QTY
+
+    IF REFINE-QTY = 0
+      DISPLAY "精錬を中止しました"
+      GOBACK
+    END-IF
+
+    COMPUTE ORE-NEEDED = REFINE-QTY * REFINE-RATIO
+
+    IF ORE-NEEDED > LK-ORE-STOCK
+      DISPLAY "鉱石が不足しています"
+      GOBACK
+    END-IF
+
+    SUBTRACT ORE-NEEDED FROM LK-ORE-STOCK
+    ADD REFINE-QTY TO LK-INGOT-STOCK
+
+    DISPLAY "インゴットを" REFINE-QTY "個精錬しました"
+    DISPLAY "鉱石在庫：" LK-ORE-STOCK
+    DISPLAY "インゴット在庫：" LK-INGOT-STOCK
+
+    GOBACK.
