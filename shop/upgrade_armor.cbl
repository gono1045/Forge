@@ -0,0 +1,53 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. UPGRADE-ARMOR.
+
+  DATA DIVISION.
+
+  WORKING-STORAGE SECTION.
+  01 MAX-ARMOR-LV   PIC 9 VALUE 9.
+  01 NEXT-LV        PIC 9.
+  01 UPGRADE-COST   PIC 9(4).
+  01 CONFIRM-ANS    PIC X.
+  COPY FORGECOST.
+
+  LINKAGE SECTION.
+  01 LK-INGOT-STOCK  PIC 9(5).
+  01 LK-ARMOR-LV     PIC 9.
+  01 LK-PLAYER-DEF   PIC S9(3).
+
+  PROCEDURE DIVISION USING
+      LK-INGOT-STOCK
+      LK-ARMOR-LV
+      LK-PLAYER-DEF.
+
+    IF LK-ARMOR-LV >= MAX-ARMOR-LV
+      DISPLAY "防具は既に最大レベルです"
+      GOBACK
+    END-IF
+
+    COMPUTE NEXT-LV = LK-ARMOR-LV + 1
+    MOVE FORGE-COST(NEXT-LV) TO UPGRADE-COST
+
+    DISPLAY "現在の防具Lv：" LK-ARMOR-LV
+    DISPLAY "Lv" NEXT-LV "への強化コスト：インゴット" UPGRADE-COST "個"
+    DISPLAY "インゴット在庫：" LK-INGOT-STOCK
+
+    IF LK-INGOT-STOCK < UPGRADE-COST
+      DISPLAY "インゴットが不足しています"
+      GOBACK
+    END-IF
+
+    DISPLAY "強化しますか？(Y/N)"
+    ACCEPT CONFIRM-ANS
+
+    IF CONFIRM-ANS = "Y" OR CONFIRM-ANS = "y"
+      SUBTRACT UPGRADE-COST FROM LK-INGOT-STOCK
+      ADD 1 TO LK-ARMOR-LV
+      ADD 1 TO LK-PLAYER-DEF
+      DISPLAY "防具をLv" LK-ARMOR-LV "に強化しました"
+      DISPLAY "DEF：" LK-PLAYER-DEF
+    ELSE
+      DISPLAY "強化を中止しました"
+    END-IF
+
+    GOBACK.
