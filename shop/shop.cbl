@@ -0,0 +1,98 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. SHOP.
+
+  DATA DIVISION.
+
+  WORKING-STORAGE SECTION.
+  01 SHOP-COMMAND   PIC 9 VALUE 0.
+  01 BUY-INDEX      PIC 9.
+  01 BUY-QTY        PIC 9(3).
+  01 BUY-TOTAL      PIC 9(6).
+  01 I              PIC 9.
+
+  LINKAGE SECTION.
+  01 LK-MONEY      PIC 9(6).
+  01 LK-PLAYER-HP  PIC S9(4).
+  01 LK-ITEM.
+      05 LK-ITEM-STOCK OCCURS 5 PIC 9(3).
+  COPY ITEMTABLE.
+
+  PROCEDURE DIVISION USING
+      LK-MONEY
+      LK-PLAYER-HP
+      LK-ITEM
+      LK-ITEM-TABLE.
+
+    PERFORM UNTIL SHOP-COMMAND = 9
+      DISPLAY "------ ショップ ------"
+      DISPLAY "所持金：" LK-MONEY
+      DISPLAY "1：アイテムを買う"
+      DISPLAY "2：商品一覧（カタログ）を見る"
+      DISPLAY "9：戻る"
+      ACCEPT SHOP-COMMAND
+
+      EVALUATE SHOP-COMMAND
+        WHEN 1
+          PERFORM BUY-ITEM
+        WHEN 2
+          PERFORM SHOW-CATALOG
+        WHEN 9
+          CONTINUE
+        WHEN OTHER
+          DISPLAY "無効なコマンドです"
+      END-EVALUATE
+    END-PERFORM
+
+    GOBACK.
+
+    *> ==============================
+    *>  カタログ表示（アイテム一覧レポート）
+    *> ==============================
+    SHOW-CATALOG.
+      DISPLAY "------ アイテムカタログ ------"
+      PERFORM VARYING I FROM 1 UNTIL I > 5
+        DISPLAY I "：" FUNCTION TRIM(LK-ITEM-NAME(I))
+          " 価格：" LK-ITEM-PRICE(I)
+          " 回復量：" LK-ITEM-HEAL(I)
+          " 所持数：" LK-ITEM-STOCK(I)
+      END-PERFORM.
+
+    *> ==============================
+    *>  アイテム購入
+    *> ==============================
+    BUY-ITEM.
+      PERFORM SHOW-CATALOG
+
+      DISPLAY "購入するアイテム番号を入力してください（0で中止）"
+      ACCEPT BUY-INDEX
+
+      IF BUY-INDEX = 0
+        DISPLAY "購入を中止しました"
+        EXIT PARAGRAPH
+      END-IF
+
+      IF BUY-INDEX < 1 OR BUY-INDEX > 5
+        DISPLAY "無効な番号です"
+        EXIT PARAGRAPH
+      END-IF
+
+      DISPLAY "購入する個数を入力してください（0で中止）"
+      ACCEPT BUY-QTY
+
+      IF BUY-QTY = 0
+        DISPLAY "購入を中止しました"
+        EXIT PARAGRAPH
+      END-IF
+
+      COMPUTE BUY-TOTAL = LK-ITEM-PRICE(BUY-INDEX) * BUY-QTY
+
+      IF BUY-TOTAL > LK-MONEY
+        DISPLAY "所持金が不足しています"
+        EXIT PARAGRAPH
+      END-IF
+
+      SUBTRACT BUY-TOTAL FROM LK-MONEY
+      ADD BUY-QTY TO LK-ITEM-STOCK(BUY-INDEX)
+
+      DISPLAY FUNCTION TRIM(LK-ITEM-NAME(BUY-INDEX)) "を" BUY-QTY "個購入しました"
+      DISPLAY "所持金：" LK-MONEY.
