@@ -0,0 +1,45 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. SELL.
+
+  DATA DIVISION.
+
+  WORKING-STORAGE SECTION.
+  01 SELL-QTY       PIC 9(5).
+  01 SELL-TOTAL     PIC 9(7).
+
+  LINKAGE SECTION.
+  01 LK-MONEY        PIC 9(6).
+  01 LK-INGOT-STOCK  PIC 9(5).
+  01 LK-INGOT-PRICE  PIC 9(4).
+
+  PROCEDURE DIVISION USING
+      LK-MONEY
+      LK-INGOT-STOCK
+      LK-INGOT-PRICE.
+
+    DISPLAY "------ インゴット売却 ------"
+    DISPLAY "現在価格：" LK-INGOT-PRICE
+    DISPLAY "インゴット在庫：" LK-INGOT-STOCK
+    DISPLAY "売却する個数を入力してください（0で中止）"
+    ACCEPT SELL-QTY
+
+    IF SELL-QTY = 0
+      DISPLAY "売却を中止しました"
+      GOBACK
+    END-IF
+
+    IF SELL-QTY > LK-INGOT-STOCK
+      DISPLAY "インゴットが不足しています"
+      GOBACK
+    END-IF
+
+    COMPUTE SELL-TOTAL = SELL-QTY * LK-INGOT-PRICE
+
+    SUBTRACT SELL-QTY FROM LK-INGOT-STOCK
+    ADD SELL-TOTAL TO LK-MONEY
+
+    DISPLAY "インゴットを" SELL-QTY "個売却しました"
+    DISPLAY "売却額：" SELL-TOTAL
+    DISPLAY "所持金：" LK-MONEY
+
+    GOBACK.
