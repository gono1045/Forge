@@ -0,0 +1,71 @@
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. ADVENTURE.
+
+  DATA DIVISION.
+
+  WORKING-STORAGE SECTION.
+  01 ENCOUNTER-MONSTER.
+      05 EM-MONSTER-NAME   PIC X(30).
+      05 EM-MONSTER-HP     PIC S9(4).
+      05 EM-MONSTER-ATK    PIC S9(3).
+
+  LINKAGE SECTION.
+  01 LK-PLAYER-HP  PIC S9(4).
+  01 LK-PLAYER-ATK PIC S9(3).
+  01 LK-PLAYER-DEF PIC S9(3).
+  01 LK-MONEY      PIC 9(6).
+  01 LK-ORE-STOCK  PIC 9(5).
+  01 LK-ITEM.
+      05 LK-ITEM-STOCK OCCURS 5 PIC 9(3).
+  01 LK-ACTION-FLG PIC 9.
+  COPY ITEMTABLE.
+  COPY MONSTERTABLE.
+  01 LK-GAME-DAY   PIC 9(4).
+  01 LK-WEAPON-LV  PIC 9.
+  01 LK-ARMOR-LV   PIC 9.
+  01 LK-RESULT     PIC 9.
+
+  PROCEDURE DIVISION USING
+      LK-PLAYER-HP
+      LK-PLAYER-ATK
+      LK-PLAYER-DEF
+      LK-MONEY
+      LK-ORE-STOCK
+      LK-ITEM
+      LK-ACTION-FLG
+      LK-ITEM-TABLE
+      LK-MONSTER-TABLE
+      LK-GAME-DAY
+      LK-WEAPON-LV
+      LK-ARMOR-LV
+      LK-RESULT.
+
+    DISPLAY "====== 冒険に出発する ======"
+
+    CALL "BATTLE" USING
+        LK-PLAYER-HP
+        LK-PLAYER-ATK
+        LK-PLAYER-DEF
+        LK-MONEY
+        LK-ORE-STOCK
+        LK-ITEM
+        LK-RESULT
+        ENCOUNTER-MONSTER
+        LK-ITEM-TABLE
+        LK-MONSTER-TABLE
+        LK-GAME-DAY
+        LK-WEAPON-LV
+        LK-ARMOR-LV
+
+    EVALUATE LK-RESULT
+      WHEN 1
+        DISPLAY "冒険から無事に帰還した"
+      WHEN 2
+        DISPLAY "パーティは全滅した……"
+      WHEN 3
+        DISPLAY "モンスターから逃げ切って帰還した"
+    END-EVALUATE
+
+    MOVE 1 TO LK-ACTION-FLG
+
+    GOBACK.
