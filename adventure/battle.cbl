@@ -1,8 +1,19 @@
   IDENTIFICATION DIVISION.
   PROGRAM-ID. BATTLE.
 
+  ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+      SELECT COMBAT-LOG-FILE ASSIGN TO "COMBATLOG"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS COMBAT-LOG-STATUS.
+
   DATA DIVISION.
 
+  FILE SECTION.
+  FD COMBAT-LOG-FILE.
+  COPY COMBATREC.
+
   WORKING-STORAGE SECTION.
   01 DAMAGE         PIC S9(4).
   01 BATTLE-COMMAND PIC 99.
@@ -11,15 +22,25 @@
   01 RUN-SUCCESS    PIC 9 VALUE 0.
   01 HAS-ITEM       PIC 9 VALUE 0.
   01 REWARD-MONEY   PIC 9(4).
-  01 MONSTER-TABLE.
-    05 MONSTER-DATA OCCURS 3.
-      10 M-NAME     PIC X(20).
-      10 M-HP       PIC 9(4).
-      10 M-ATK      PIC 9(3).
-      10 M-REWARD   PIC 9(4). 
+  01 SCALED-REWARD  PIC 9(4).
   01 MONSTER-INDEX  PIC 9.
   01 CRITICAL-RATE  PIC 9(3).
   01 ITEM-COUNT     PIC 9 VALUE 5.
+  01 ELITE-ELIGIBLE PIC 9 VALUE 0.
+  01 ELITE-ROLL     PIC 9(3).
+  01 COMBAT-LOG-STATUS PIC XX.
+  01 WANT-TIER      PIC 9.
+  01 TIER-COUNT     PIC 9.
+  01 TIER-PICK      PIC 9.
+  01 TIER-SEEN      PIC 9.
+  01 SCALING-DAY    PIC 9(4).
+  01 MAX-SCALING-DAY PIC 9(4) VALUE 200.
+
+  *> ------ 戦闘ログ集計用 ------
+  01 ROUND-COUNT        PIC 9(3) VALUE 0.
+  01 TOTAL-DAMAGE-DEALT PIC 9(5) VALUE 0.
+  01 TOTAL-DAMAGE-TAKEN PIC 9(5) VALUE 0.
+  01 CRIT-HIT-COUNT     PIC 9(3) VALUE 0.
 
   LINKAGE SECTION.
   01 LK-PLAYER-HP  PIC S9(4).
@@ -31,10 +52,14 @@
     05 LK-ITEM-STOCK OCCURS 5 PIC 9(3).
   01 LK-RESULT     PIC 9.
   01 LK-MONSTER.
-    05 LK-MONSTER-NAME   PIC X(20).
+    05 LK-MONSTER-NAME   PIC X(30).
     05 LK-MONSTER-HP   PIC S9(4).
     05 LK-MONSTER-ATK  PIC S9(3).
   COPY ITEMTABLE.
+  COPY MONSTERTABLE.
+  01 LK-GAME-DAY   PIC 9(4).
+  01 LK-WEAPON-LV  PIC 9.
+  01 LK-ARMOR-LV   PIC 9.
 
   PROCEDURE DIVISION USING
     LK-PLAYER-HP
@@ -45,35 +70,25 @@
     LK-ITEM
     LK-RESULT
     LK-MONSTER
-    LK-ITEM-TABLE.
-
-    MOVE "スライム" TO M-NAME(1)
-    MOVE 50 TO M-HP(1)
-    MOVE 5 TO M-ATK(1)
-    MOVE 100 TO M-REWARD(1)
-
-    MOVE "ゴブリン" TO M-NAME(2)
-    MOVE 80 TO M-HP(2)
-    MOVE 10 TO M-ATK(2)
-    MOVE 150 TO M-REWARD(2)
+    LK-ITEM-TABLE
+    LK-MONSTER-TABLE
+    LK-GAME-DAY
+    LK-WEAPON-LV
+    LK-ARMOR-LV.
 
-    MOVE "オーク" TO M-NAME(3)
-    MOVE 120 TO M-HP(3)
-    MOVE 15 TO M-ATK(3)
-    MOVE 250 TO M-REWARD(3)
-
-    COMPUTE MONSTER-INDEX = FUNCTION INTEGER(FUNCTION RANDOM * 3) + 1
-
-    MOVE M-NAME(MONSTER-INDEX) TO LK-MONSTER-NAME
-    MOVE M-HP(MONSTER-INDEX) TO LK-MONSTER-HP
-    MOVE M-ATK(MONSTER-INDEX) TO LK-MONSTER-ATK
+    PERFORM SELECT-MONSTER
 
     DISPLAY FUNCTION TRIM(LK-MONSTER-NAME) "が現れた！"
 
     MOVE 0 TO RUN-SUCCESS
+    MOVE 0 TO ROUND-COUNT
+    MOVE 0 TO TOTAL-DAMAGE-DEALT
+    MOVE 0 TO TOTAL-DAMAGE-TAKEN
+    MOVE 0 TO CRIT-HIT-COUNT
 
     PERFORM UNTIL LK-MONSTER-HP <= 0 OR LK-PLAYER-HP <= 0
 
+      ADD 1 TO ROUND-COUNT
       PERFORM PLAYER-TURN
 
       *> 逃げたら終了
@@ -94,20 +109,101 @@
 
     IF RUN-SUCCESS = 1
       MOVE 3 TO LK-RESULT
-      GOBACK
-    END-IF
-
-    IF LK-PLAYER-HP <= 0
-      MOVE 2 TO LK-RESULT
     ELSE
-      MOVE 1 TO LK-RESULT
+      IF LK-PLAYER-HP <= 0
+        MOVE 2 TO LK-RESULT
+      ELSE
+        MOVE 1 TO LK-RESULT
+      END-IF
     END-IF
 
+    PERFORM WRITE-COMBAT-LOG-ENTRY
+
     GOBACK.
 
+    *> ==============================
+    *>  モンスター選出
+    *>  GAME-DAY / 装備Lvが一定の節目を超えると
+    *>  エリート／ボス（TIER 2）が混じるようにする
+    *>  TIER はマスタのMM-TIERで判定し、インデックスは固定しない
+    *>  M-HP / M-ATK / M-REWARD は GAME-DAY で底上げする
+    *>  （育成が頭打ちにならないよう上限日数で打ち止めにする）
+    *> ==============================
+    SELECT-MONSTER.
+      MOVE 0 TO ELITE-ELIGIBLE
+
+      IF LK-GAME-DAY >= 30 OR LK-WEAPON-LV >= 3 OR LK-ARMOR-LV >= 3
+        MOVE 1 TO ELITE-ELIGIBLE
+      END-IF
+
+      COMPUTE ELITE-ROLL = FUNCTION INTEGER(FUNCTION RANDOM * 100)
+
+      IF ELITE-ELIGIBLE = 1 AND ELITE-ROLL < 25
+        MOVE 2 TO WANT-TIER
+      ELSE
+        MOVE 1 TO WANT-TIER
+      END-IF
+
+      PERFORM PICK-MONSTER-BY-TIER
+
+      IF LK-GAME-DAY > MAX-SCALING-DAY
+        MOVE MAX-SCALING-DAY TO SCALING-DAY
+      ELSE
+        MOVE LK-GAME-DAY TO SCALING-DAY
+      END-IF
+
+      MOVE MM-NAME(MONSTER-INDEX) TO LK-MONSTER-NAME
+
+      COMPUTE LK-MONSTER-HP =
+          MM-BASE-HP(MONSTER-INDEX) +
+          (MM-BASE-HP(MONSTER-INDEX) * SCALING-DAY / 100)
+
+      COMPUTE LK-MONSTER-ATK =
+          MM-BASE-ATK(MONSTER-INDEX) +
+          (MM-BASE-ATK(MONSTER-INDEX) * SCALING-DAY / 100)
+
+      COMPUTE SCALED-REWARD =
+          MM-BASE-REWARD(MONSTER-INDEX) +
+          (MM-BASE-REWARD(MONSTER-INDEX) * SCALING-DAY / 100).
+
+    *> ==============================
+    *>  指定TIERの中からランダムに1体選ぶ
+    *>  マスタの並び順・件数に依存しないようMM-TIERを走査する
+    *> ==============================
+    PICK-MONSTER-BY-TIER.
+      MOVE 0 TO TIER-COUNT
+      PERFORM VARYING I FROM 1 UNTIL I > 5
+        IF MM-TIER(I) = WANT-TIER
+          ADD 1 TO TIER-COUNT
+        END-IF
+      END-PERFORM
+
+      *> 該当TIERが1体もいない場合は通常TIERへ読み替える
+      IF TIER-COUNT = 0
+        MOVE 1 TO WANT-TIER
+        MOVE 0 TO TIER-COUNT
+        PERFORM VARYING I FROM 1 UNTIL I > 5
+          IF MM-TIER(I) = WANT-TIER
+            ADD 1 TO TIER-COUNT
+          END-IF
+        END-PERFORM
+      END-IF
+
+      COMPUTE TIER-PICK = FUNCTION INTEGER(FUNCTION RANDOM * TIER-COUNT) + 1
+
+      MOVE 0 TO TIER-SEEN
+      PERFORM VARYING I FROM 1 UNTIL I > 5
+        IF MM-TIER(I) = WANT-TIER
+          ADD 1 TO TIER-SEEN
+          IF TIER-SEEN = TIER-PICK
+            MOVE I TO MONSTER-INDEX
+          END-IF
+        END-IF
+      END-PERFORM.
+
     *> ==============================
     *>  プレイヤーターン
-    *> ============================== 
+    *> ==============================
     PLAYER-TURN.
       MOVE 0 TO BATTLE-COMMAND
       PERFORM UNTIL BATTLE-COMMAND >= 1 AND BATTLE-COMMAND <= 4
@@ -137,10 +233,10 @@
         WHEN 4
           PERFORM RUN-AWAY
       END-EVALUATE.
-    
+
     *> ==============================
     *>  攻撃コマンド
-    *> ============================== 
+    *> ==============================
     PLAYER-ATTACK.
       DISPLAY "あなたの攻撃！"
 
@@ -149,12 +245,14 @@
       IF CRITICAL-RATE < 20
         DISPLAY "クリティカルヒット!"
         COMPUTE DAMAGE = LK-PLAYER-ATK * 2
+        ADD 1 TO CRIT-HIT-COUNT
       ELSE
         MOVE LK-PLAYER-ATK TO DAMAGE
       END-IF
 
       DISPLAY FUNCTION TRIM(LK-MONSTER-NAME) "に" DAMAGE "のダメージ!"
       SUBTRACT DAMAGE FROM LK-MONSTER-HP
+      ADD DAMAGE TO TOTAL-DAMAGE-DEALT
 
       IF LK-MONSTER-HP < 0
         MOVE 0 TO LK-MONSTER-HP
@@ -168,14 +266,14 @@
 
     *> ==============================
     *>  防御コマンド
-    *> ============================== 
+    *> ==============================
     PLAYER-DEFENSE.
       DISPLAY "守りを固めた！"
       MOVE 1 TO DEFENSE-MODE.
 
     *> ==============================
     *>  アイテムコマンド
-    *> ============================== 
+    *> ==============================
     USE-ITEM.
       DISPLAY "------ アイテム ------"
 
@@ -183,7 +281,7 @@
       PERFORM VARYING I  FROM 1 UNTIL I > 5
         IF LK-ITEM-STOCK(I) > 0
           MOVE 1 TO HAS-ITEM
-          DISPLAY I "：" 
+          DISPLAY I "："
             FUNCTION TRIM(LK-ITEM-NAME(I))
             "(所持数：" LK-ITEM-STOCK(I) ")"
         END-IF
@@ -229,7 +327,7 @@
 
     *> ==============================
     *>  逃げるコマンド
-    *> ============================== 
+    *> ==============================
     RUN-AWAY.
       IF FUNCTION RANDOM < 0.7
         DISPLAY "うまく逃げられた！"
@@ -256,20 +354,47 @@
         END-IF
 
         SUBTRACT DAMAGE FROM LK-PLAYER-HP
+        ADD DAMAGE TO TOTAL-DAMAGE-TAKEN
 
         IF LK-PLAYER-HP < 0
           MOVE 0 TO LK-PLAYER-HP
         END-IF
 
         DISPLAY "あなたのHP：" LK-PLAYER-HP.
-  
+
     *> ==============================
     *>  報酬
-    *> ============================== 
+    *> ==============================
     BATTLE-REWARD.
-      MOVE M-REWARD(MONSTER-INDEX) TO REWARD-MONEY
+      MOVE SCALED-REWARD TO REWARD-MONEY
       ADD REWARD-MONEY TO LK-MONEY
       ADD 1 TO LK-ORE-STOCK
       DISPLAY "鉱石 +1"
       DISPLAY "獲得金額：" REWARD-MONEY
       DISPLAY "所持金：" LK-MONEY.
+
+    *> ==============================
+    *>  戦闘ログの記録
+    *>  決着ごとに1件追記する
+    *> ==============================
+    WRITE-COMBAT-LOG-ENTRY.
+      MOVE LK-GAME-DAY     TO CL-GAME-DAY
+      MOVE LK-MONSTER-NAME TO CL-MONSTER-NAME
+      MOVE ROUND-COUNT     TO CL-ROUNDS
+      MOVE TOTAL-DAMAGE-DEALT TO CL-DAMAGE-DEALT
+      MOVE TOTAL-DAMAGE-TAKEN TO CL-DAMAGE-TAKEN
+      MOVE CRIT-HIT-COUNT  TO CL-CRITICAL-HITS
+      MOVE LK-RESULT       TO CL-RESULT
+
+      IF LK-RESULT = 1
+        MOVE REWARD-MONEY TO CL-REWARD-MONEY
+      ELSE
+        MOVE 0 TO CL-REWARD-MONEY
+      END-IF
+
+      OPEN EXTEND COMBAT-LOG-FILE
+      IF COMBAT-LOG-STATUS NOT = "00"
+        OPEN OUTPUT COMBAT-LOG-FILE
+      END-IF
+      WRITE COMBAT-LOG-RECORD
+      CLOSE COMBAT-LOG-FILE.
